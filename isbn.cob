@@ -1,136 +1,528 @@
 identification division.
-program-id. isbn. 
+program-id. isbn.
 
 environment division.
 input-output section.
 file-control.
 select input-file assign to dynamic fname-inp
    organization is line sequential.
+select report-file assign to dynamic report-fname
+   organization is line sequential.
+select dup-work-file assign to dynamic dup-fname
+   organization is indexed
+   access mode is dynamic
+   record key is dup-key.
+select reject-file assign to dynamic reject-fname
+   organization is line sequential.
+select checkpoint-file assign to dynamic checkpoint-fname
+   organization is line sequential.
+select book-master-file assign to dynamic catalog-fname
+   organization is indexed
+   access mode is dynamic
+   record key is cat-key.
 
 data division.
 file section.
 fd input-file.
-01 file-info pic A(100).
-01 number-info.
-   05 num pic 9(10).
+01 file-info pic x(100).
+fd report-file.
+01 report-record pic x(150).
+fd reject-file.
+01 reject-record pic x(150).
+fd checkpoint-file.
+01 checkpoint-record.
+   05 checkpoint-rec-num          pic 9(7).
+   05 checkpoint-cnt-valid        pic 9(7).
+   05 checkpoint-cnt-bad-checkdigit pic 9(7).
+   05 checkpoint-cnt-bad-format   pic 9(7).
+fd book-master-file.
+01 cat-record.
+   05 cat-key    pic 9(13).
+   05 cat-title  pic x(40).
+   05 cat-author pic x(30).
+fd dup-work-file.
+01 dup-record.
+   05 dup-key       pic 9(13).
+   05 dup-first-rec pic 9(7).
 
 working-storage section.
 77 feof        pic A(1).
 77 fname-inp   pic x(30).
+77 report-fname pic x(30) value "isbn-report.txt".
+77 dup-fname   pic x(30) value "isbn-dup.dat".
+77 dup-key-value pic 9(13).
+01 dup-message pic x(60).
+77 isbn13-prefix  pic x(12).
+77 isbn13-chkchar pic x(1).
+77 isbn13-full    pic x(13).
+77 reject-fname pic x(30) value "isbn-reject.txt".
+77 reason-code pic x(12) value spaces.
+77 reject-needed pic 9 value 0.
+77 checkpoint-fname pic x(30) value "isbn-restart.dat".
+77 start-rec   pic 9(7) value 0.
+77 checkpoint-every pic 9(3) value 100.
+77 catalog-fname pic x(30) value "isbn-catalog.dat".
+77 catalog-available pic 9 value 0.
+77 cnt-valid         pic 9(7) value 0.
+77 cnt-bad-checkdigit pic 9(7) value 0.
+77 cnt-bad-format    pic 9(7) value 0.
+77 cnt-invalid       pic 9(7) value 0.
+77 arg-num     pic 9(2).
 77 digitISBN   pic 9(3).
-01 ISBN        pic 9(10).
-01 printISBN   pic x(10).
-01 validity    pic x(50).
+77 record-length pic 9(3).
+77 rec-count   pic 9(7) value 0.
+77 fname-interactive pic 9 value 0.
+77 trimmed-rec pic x(100).
+01 ISBN        pic x(10).
+01 ISBN13      pic x(13).
+01 printISBN   pic x(13).
+01 validity    pic x(60).
 01 temp        pic x(1).
+01 expected-digit-text pic x(2).
+01 digit-edit  pic Z9.
 77 checkValid  pic 99 value 1.
-77 i           pic 99 value 1.
 77 j           pic 99 value 1.
 77 k           pic 99 value 1.
-77 n           pic 99.
-01 arr.
-   02 array1 pic 9(10) occurs 100 times.
 
 procedure division.
    perform readISBN.
-   perform isValid.
+   perform process-input.
+   close input-file.
+   close report-file.
+   close reject-file.
+   close dup-work-file.
+   if catalog-available is equal to 1 then
+      close book-master-file
+   end-if.
+   perform clear-checkpoint.
+   perform print-summary.
+   *> clear-checkpoint's own file-existence probe is the last thing to
+   *> touch RETURN-CODE before STOP RUN uses it as the OS exit status -
+   *> a clean run where no checkpoint was ever written would otherwise
+   *> exit with CBL_CHECK_FILE_EXIST's "not found" code instead of 0
+   move 0 to return-code.
 stop run.
 
 readISBN.
-   *> prompt the user for the name of the ASCII file with ISBN numbers
-   display "Input filename? "
-   accept fname-inp.
-   perform check-file-exists
+   *> acquire the input filename (retrying on the interactive path if
+   *> it turns out not to exist) before opening anything, so a bad
+   *> interactive filename never leaves this paragraph's own opens
+   *> re-entered on top of themselves
+   perform get-fname
+   perform check-restart
 
-   *> read the values of the ISBN
+   *> open the input and the report file; records are validated one
+   *> at a time as they are read so a catalog-sized file can stream
+   *> through without ever being held in memory as a whole
    open input input-file.
-   perform until feof='Y'
-   read input-file
-      at end move 'Y' to feof
-      not at end perform store-element
-   end-read
-   end-perform.
-   compute n = i - 1.
-   close input-file.
+   if start-rec is greater than 0 then
+      *> resuming a prior run - keep what was already written instead
+      *> of starting the report/reject/dup-tracking files over
+      display "Resuming after record " start-rec
+      open extend report-file
+      open extend reject-file
+      open i-o dup-work-file
+   else
+      open output report-file
+      open output reject-file
+      *> start the run with an empty duplicate-tracking file, keyed by
+      *> ISBN, so the reconciliation pass below can flag a repeat
+      *> without holding the whole batch in a working-storage table
+      open output dup-work-file
+      close dup-work-file
+      open i-o dup-work-file
+   end-if.
+
+   *> the book master catalog is optional cross-reference data - if
+   *> it is not present a run still validates checksums, it just
+   *> cannot tell a cataloger whether the title is actually stocked
+   move 0 to catalog-available
+   call "CBL_CHECK_FILE_EXIST" using catalog-fname file-info
+   if return-code is equal to zero then
+      open input book-master-file
+      move 1 to catalog-available
+   else
+      display "Notice: catalog file " catalog-fname (1:20)
+         " not found - skipping catalog cross-check"
+   end-if.
+
+print-summary.
+   *> a quick eyeball of the health of the batch - how many passed,
+   *> how many failed, and broken down by the reason they failed
+   compute cnt-invalid = cnt-bad-checkdigit + cnt-bad-format
+   display " "
+   display "===== isbn run summary ====="
+   display "total records processed : " rec-count
+   display "correct and valid       : " cnt-valid
+   display "total invalid           : " cnt-invalid
+   display "  bad check digit       : " cnt-bad-checkdigit
+   display "  incorrect format      : " cnt-bad-format.
+
+get-fname.
+   *> get the name of the input file from a batch parameter (JCL PARM
+   *> / command line argument) or an environment variable, falling
+   *> back to the interactive prompt only when neither is supplied
+   move spaces to fname-inp
+   move 0 to fname-interactive
+   move 1 to arg-num
+   display arg-num upon argument-number
+   accept fname-inp from argument-value
+   if fname-inp is equal to spaces then
+      accept fname-inp from environment "ISBN_INPUT_FILE"
+   end-if
+   if fname-inp is equal to spaces then
+      display "Input filename? "
+      accept fname-inp
+      move 1 to fname-interactive
+   end-if
+   perform check-file-exists.
 
 check-file-exists.
-   *> check if the file exists, if it does not then re-prompt
+   *> check if the file exists; re-prompt only when the name came from
+   *> the interactive ACCEPT - a missing batch PARM/environment file
+   *> name would otherwise re-derive the identical value forever and
+   *> spin with no operator present to break the loop, so that case
+   *> fails the run cleanly instead. Loop back to get-fname only - not
+   *> to readISBN - so a bad interactive filename never re-enters the
+   *> file opens that readISBN performs once get-fname returns clean
    call "CBL_CHECK_FILE_EXIST" using fname-inp file-info.
    if return-code not equal zero then
       display "Error: File " fname-inp (1:20) " does not exist"
-      perform readISBN
+      if fname-interactive is equal to 1 then
+         perform get-fname
+      else
+         display "Error: no input file to process - ending run"
+         stop run
+      end-if
+   end-if.
+
+check-restart.
+   *> if a checkpoint file was left behind by a prior run that did
+   *> not reach the end of the input, pick up where it left off
+   *> instead of reprocessing the whole batch
+   move 0 to start-rec
+   call "CBL_CHECK_FILE_EXIST" using checkpoint-fname file-info.
+   if return-code is equal to zero then
+      open input checkpoint-file
+      read checkpoint-file
+         *> an empty checkpoint file (e.g. left behind by an abend mid
+         *> write) carries no usable record - treat it the same as no
+         *> checkpoint at all rather than restoring undefined content
+         at end continue
+         not at end
+            move checkpoint-rec-num           to start-rec
+            move checkpoint-cnt-valid         to cnt-valid
+            move checkpoint-cnt-bad-checkdigit to cnt-bad-checkdigit
+            move checkpoint-cnt-bad-format    to cnt-bad-format
+      end-read
+      close checkpoint-file
+   end-if.
+
+process-input.
+   *> stream through the input file one record at a time - there is
+   *> no in-memory table, so a vendor catalog reload of any size runs
+   *> without a record-count ceiling baked into the source
+   perform until feof = 'Y'
+      read input-file
+         at end move 'Y' to feof
+         not at end
+            add 1 to rec-count
+            if rec-count is greater than start-rec then
+               perform store-element
+               perform checkpoint-save
+            end-if
+      end-read
+   end-perform.
+
+checkpoint-save.
+   *> periodically record the last successfully processed record
+   *> number so a rerun after an abend can skip what is already done
+   if function mod(rec-count, checkpoint-every) is equal to zero then
+      open output checkpoint-file
+      move rec-count         to checkpoint-rec-num
+      move cnt-valid         to checkpoint-cnt-valid
+      move cnt-bad-checkdigit to checkpoint-cnt-bad-checkdigit
+      move cnt-bad-format    to checkpoint-cnt-bad-format
+      write checkpoint-record
+      close checkpoint-file
+   end-if.
+
+clear-checkpoint.
+   *> the run finished cleanly, so the next run should start from
+   *> record one again rather than mid-way through this batch
+   call "CBL_CHECK_FILE_EXIST" using checkpoint-fname file-info.
+   if return-code is equal to zero then
+      delete file checkpoint-file
    end-if.
 
 store-element.
-   *> store the current number in the array and increment the array index i
-   move num to array1(i).
-   compute i = i + 1.
-
-isValid.
-   *> checks the validity of the ISBN
-   perform varying i from 1 by 1 until i > n
-      set checkValid to 1
-      move array1(i) to ISBN
-      move array1(i) to printISBN *> to be able to print all characters
-      display printISBN with no advancing 
-
-      perform varying j from 1 by 1 until j > 10
-         move ISBN(j:1) to temp
-         *> check if the character is a numerical digit
-         if temp is not numeric then
-            *> check if the check digit is an X - design
-            if temp is equal to 'X' or temp is equal to 'x' then 
-               *> check if the X - design check digit is in the right position
-               if j is not equal to 10 then 
-                  move "  incorrect, contains a non-digit" to validity
-                  set checkValid to 0
-               end-if 
-            else 
-               *> if the character is not an 'X' or 'x', then it an incorrect character
+   *> determine whether the current record is an ISBN-10 or an
+   *> ISBN-13 by its length, then validate it immediately
+   set checkValid to 1
+   move spaces to validity
+   move spaces to dup-message
+   move spaces to reason-code
+   move 0 to reject-needed
+   *> trim leading and trailing whitespace (and a stray CR left behind
+   *> by a CRLF-terminated supplier line) into a working field first,
+   *> and pull the ISBN digits from that same field - measuring the
+   *> trimmed length but then slicing the untrimmed record would pull
+   *> the wrong characters whenever the line carries leading whitespace
+   move function trim(file-info) to trimmed-rec
+   compute record-length = function length(function trim(trimmed-rec))
+
+   evaluate record-length
+      when 10
+         move trimmed-rec(1:10) to ISBN
+         move trimmed-rec(1:10) to printISBN *> to be able to print all characters
+         display printISBN with no advancing
+         perform validate-isbn10
+         if checkValid is equal to 1 then
+            perform checkSUM
+            perform build-isbn13-key
+            perform dup-check
+            perform catalog-lookup
+         end-if
+      when 13
+         move trimmed-rec(1:13) to ISBN13
+         move trimmed-rec(1:13) to printISBN
+         display printISBN with no advancing
+         perform validate-isbn13
+         if checkValid is equal to 1 then
+            perform checkSUM13
+            move ISBN13 to dup-key-value
+            perform dup-check
+            perform catalog-lookup
+         end-if
+      when other
+         move trimmed-rec(1:13) to printISBN
+         display printISBN with no advancing
+         move "  incorrect, wrong length" to validity
+         move "wrong-length" to reason-code
+         move 1 to reject-needed
+         set checkValid to 0
+   end-evaluate
+
+   evaluate true
+      when validity is equal to "  correct and valid"
+         add 1 to cnt-valid
+      when validity is equal to "  valid format, not in catalog"
+         add 1 to cnt-valid
+      when reason-code is equal to "bad-checksum"
+         add 1 to cnt-bad-checkdigit
+      when other
+         add 1 to cnt-bad-format
+   end-evaluate
+
+   display validity
+   if dup-message is not equal to spaces then
+      display dup-message
+   end-if
+   perform write-report-line.
+   if reject-needed is equal to 1 then
+      perform write-reject-line
+   end-if.
+
+write-reject-line.
+   *> original input line, a short reason code, and the record's
+   *> position in the source file - loads straight into the
+   *> correction team's fix-up worksheet
+   move spaces to reject-record
+   string function trim(file-info) delimited by size
+          " | "                     delimited by size
+          function trim(reason-code) delimited by size
+          " | record "              delimited by size
+          rec-count                 delimited by size
+     into reject-record
+   write reject-record.
+
+catalog-lookup.
+   *> a structurally correct ISBN is not necessarily one we stock -
+   *> cross-check it against the book master catalog once checkSUM
+   *> has confirmed the check digit is correct
+   if catalog-available is equal to 1
+      and validity is equal to "  correct and valid" then
+      move dup-key-value to cat-key
+      read book-master-file key is cat-key
+         invalid key
+            move "  valid format, not in catalog" to validity
+      end-read
+   end-if.
+
+build-isbn13-key.
+   *> supplier feeds mix ISBN-10 and ISBN-13 printings of the same
+   *> title, so the duplicate check and the catalog cross-check both
+   *> need to key an ISBN-10 record under its real ISBN-13 equivalent
+   *> (978-prefix plus a freshly computed mod-10 check digit) rather
+   *> than a simple zero-padded ISBN-10 - otherwise the two formats
+   *> for the same book never match each other
+   string "978"      delimited by size
+          ISBN(1:9)  delimited by size
+     into isbn13-prefix
+   set digitISBN to 0
+   perform varying k from 1 by 1 until k > 12
+      if function mod(k, 2) is equal to 1 then
+         compute digitISBN = digitISBN + 1 * function numval(isbn13-prefix(k:1))
+      else
+         compute digitISBN = digitISBN + 3 * function numval(isbn13-prefix(k:1))
+      end-if
+   end-perform
+   compute digitISBN = function mod(digitISBN, 10)
+   if digitISBN is not equal to 0 then
+      compute digitISBN = 10 - digitISBN
+   end-if
+   move digitISBN to digit-edit
+   move function trim(digit-edit) to isbn13-chkchar
+   string isbn13-prefix  delimited by size
+          isbn13-chkchar delimited by size
+     into isbn13-full
+   move isbn13-full to dup-key-value.
+
+dup-check.
+   *> reconciliation pass: flag an ISBN that has already been seen
+   *> earlier in this same run, calling out both record numbers
+   move dup-key-value to dup-key
+   read dup-work-file key is dup-key
+      invalid key
+         move rec-count to dup-first-rec
+         write dup-record
+      not invalid key
+         string "  duplicate of record " delimited by size
+                dup-first-rec             delimited by size
+                " (this is record "       delimited by size
+                rec-count                 delimited by size
+                ")"                       delimited by size
+           into dup-message
+   end-read.
+
+write-report-line.
+   *> one formatted line per input ISBN: the number, its verdict
+   *> text, and (for a failure) the reason it did not pass
+   move spaces to report-record
+   string printISBN                delimited by size
+          "  "                      delimited by size
+          function trim(validity)   delimited by size
+          "  "                      delimited by size
+          function trim(dup-message) delimited by size
+     into report-record
+   write report-record.
+
+validate-isbn10.
+   *> checks that the first 9 characters are digits and that the
+   *> 10th is either a digit or the X check-digit character
+   perform varying j from 1 by 1 until j > 10
+      move ISBN(j:1) to temp
+      *> check if the character is a numerical digit
+      if temp is not numeric then
+         *> check if the check digit is an X - design
+         if temp is equal to 'X' or temp is equal to 'x' then
+            *> check if the X - design check digit is in the right position
+            if j is not equal to 10 then
                move "  incorrect, contains a non-digit" to validity
+               move "bad-format" to reason-code
+               move 1 to reject-needed
                set checkValid to 0
             end-if
-         end-if 
-      end-perform
-
-      perform checkSUM
+         else
+            *> if the character is not an 'X' or 'x', then it an incorrect character
+            move "  incorrect, contains a non-digit" to validity
+            move "bad-format" to reason-code
+            move 1 to reject-needed
+            set checkValid to 0
+         end-if
+      end-if
+   end-perform.
 
+validate-isbn13.
+   *> an ISBN-13 has no check-digit letter; every one of the 13
+   *> characters must be a numeric digit
+   perform varying j from 1 by 1 until j > 13
+      move ISBN13(j:1) to temp
+      if temp is not numeric then
+         move "  incorrect, contains a non-digit" to validity
+         move "bad-format" to reason-code
+         move 1 to reject-needed
+         set checkValid to 0
+      end-if
    end-perform.
 
 checkSUM.
    *> extracts the individual digits of the ISBN, and calculates the checksum digit
    set digitISBN to 0
-   if checkValid is equal to 1 then 
+   if checkValid is equal to 1 then
       perform varying k from 1 by 1 until k > 9
          compute digitISBN = digitISBN + (11 - k) * function numval(ISBN(k:1))
       end-perform
       compute digitISBN = function mod(digitISBN, 11)
-      if digitISBN is not equal to 0 then 
+      if digitISBN is not equal to 0 then
          compute digitISBN = 11 - digitISBN
       end-if
-   end-if 
+   end-if
 
    *> check if the ISBN is valid (i.e., it is equal to the check digit)
    move ISBN(10:1) to temp.
-   if checkValid is equal to 1 then 
+   if checkValid is equal to 1 then
       *> check if the character is a numerical digit
       if temp is not numeric then
          *> check if the X - design check digit is equal to the check sum digit
-         if (temp is equal to 'X' or 'x') and (digitISBN is equal to 10) then 
-            display "  correct and valid" 
+         if (temp is equal to 'X' or 'x') and (digitISBN is equal to 10) then
+            move "  correct and valid" to validity
+         else
+            perform build-mismatch-message
          end-if
-      else 
+      else
          *> if the check sum digit is equal to the last digit of the ISBN (i.e., check digit), then it is correct
-         if function numval(temp) is equal to digitISBN then 
-            display "  correct and valid" 
-         else 
+         if function numval(temp) is equal to digitISBN then
+            move "  correct and valid" to validity
+         else
             *> if the ISBN is a correct format, but not the correct check digit
-            display "  correct, but not valid (invalid check digit)"
-         end-if 
-      end-if 
-   end-if
-
-   if checkValid is equal to 0 then 
-      display validity
+            perform build-mismatch-message
+         end-if
+      end-if
    end-if.
 
+build-mismatch-message.
+   *> the check digit did not match - show the catalogers the check
+   *> digit checkSUM actually computed, alongside the one that was
+   *> found on the record, so they can fix it in one pass
+   move "bad-checksum" to reason-code
+   move 1 to reject-needed
+   if digitISBN is equal to 10 then
+      move "X" to expected-digit-text
+   else
+      move digitISBN to digit-edit
+      move function trim(digit-edit) to expected-digit-text
+   end-if
+   string "  correct, but not valid - expected check digit "
+             delimited by size
+          expected-digit-text delimited by space
+          ", found "           delimited by size
+          temp                 delimited by size
+     into validity.
+
+checkSUM13.
+   *> ISBN-13 uses a mod-10 checksum with alternating weights of
+   *> 1 and 3 across the first 12 digits
+   set digitISBN to 0
+   if checkValid is equal to 1 then
+      perform varying k from 1 by 1 until k > 12
+         if function mod(k, 2) is equal to 1 then
+            compute digitISBN = digitISBN + 1 * function numval(ISBN13(k:1))
+         else
+            compute digitISBN = digitISBN + 3 * function numval(ISBN13(k:1))
+         end-if
+      end-perform
+      compute digitISBN = function mod(digitISBN, 10)
+      if digitISBN is not equal to 0 then
+         compute digitISBN = 10 - digitISBN
+      end-if
+   end-if
 
+   if checkValid is equal to 1 then
+      move ISBN13(13:1) to temp
+      if function numval(temp) is equal to digitISBN then
+         move "  correct and valid" to validity
+      else
+         perform build-mismatch-message
+      end-if
+   end-if.
